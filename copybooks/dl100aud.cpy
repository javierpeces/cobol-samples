@@ -0,0 +1,16 @@
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
+      * dl100aud - audit trail fields for one cut ticket calculation.
+      *
+      * carries the who/what/when for a single ticket so a later
+      * billing dispute can be reconstructed from the audit log
+      * alone, run by run.
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
+           05  dl100-aud-date          picture 9(08).
+           05  dl100-aud-time          picture 9(08).
+           05  dl100-aud-operator      picture x(08).
+           05  dl100-aud-job-id        picture x(08).
+           05  dl100-aud-shape-type    picture x(01).
+           05  dl100-aud-dim-1         picture 9(04).
+           05  dl100-aud-dim-2         picture 9(04).
+           05  dl100-aud-area          picture 9(08)v99.
+           05  dl100-aud-reason-code   picture 9(02).

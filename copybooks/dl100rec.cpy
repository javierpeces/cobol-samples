@@ -0,0 +1,16 @@
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
+      * dl100rec - shop floor cut ticket record.
+      *
+      * one ticket per shape: a one character shape type code
+      * followed by up to two dimensions.  which dimension means
+      * what depends on the shape type -
+      *   t - triangle  : dim-1 = base,   dim-2 = height
+      *   r - rectangle : dim-1 = length, dim-2 = width
+      *   c - circle    : dim-1 = radius, dim-2 unused (zero)
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
+           05  dl100-shape-type        picture x(01).
+               88  dl100-triangle                 value 'T'.
+               88  dl100-rectangle                value 'R'.
+               88  dl100-circle                   value 'C'.
+           05  dl100-dim-1             picture 9(04).
+           05  dl100-dim-2             picture 9(04).

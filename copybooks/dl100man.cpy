@@ -0,0 +1,9 @@
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
+      * dl100man - cutting floor's manifest control record.
+      *
+      * one record per run, giving the total area the floor expects
+      * this shift's tickets to add up to, and how much variance is
+      * tolerated before it is worth flagging.
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
+           05  dl100-man-control-area  picture 9(10)v99.
+           05  dl100-man-tolerance     picture 9(06)v99.

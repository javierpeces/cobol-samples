@@ -1,27 +1,96 @@
       *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
       *
-      * A Simple Sample to start working with COBOL.
-      * Depending on your environment, will have to work with a fixed
-      * text layout or will be free to write code as you want.
-      * This approach will be reasonably fine in most places: 
-      * - An asterisk in column 7 will ignore the whole line.
-      * - Start main stuff in area A (columns 8 to 11)
-      * - Rest of the code starting in area B (12 to 71) 
-      * - Continuation char is a dash in column 72.
+      * Job-start banner for the DL100CAL nightly batch.
+      *
+      * This used to just display "hello world" and exit.  Now it is
+      * the front door of the batch - STEP010 of DL100CAL runs this
+      * first, before 110-calc ever touches a cut ticket.  It prints
+      * the job name, the run date, and the list of downstream steps
+      * about to execute, and writes that same information to the
+      * DL100LOG startup log.  When an overnight run blows up
+      * partway through, DL100LOG is the record of what was supposed
+      * to run and in what order, so the trail doesn't depend on
+      * whatever scrolled past on the operator's console at 2 AM.
       *
       *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
        id division.
          program-id. 100-empty.
 
        environment division.
+         input-output section.
+            file-control.
+               select startup-log-file assign to "DL100LOG"
+                      organization is line sequential.
 
        data division.
+          file section.
+             fd  startup-log-file.
+                01  log-record          picture x(80).
+
           working-storage section.
-             77        salutation      picture x(5)    value 'hello'.
-             77        to-all-folks    picture x(5)    value 'world'.
-      
-       procedure division.  
-            display salutation space to-all-folks.
+             77       job-name        picture x(08) value 'DL100CAL'.
+             77       run-date        picture 9(08).
+             77       ed-run-date     picture 9999/99/99.
+             77       step-count      picture 9(02) value zero.
+             77       print-line      picture x(80).
+
+             01       step-table.
+                 05   step-entry occurs 1 times
+                                  picture x(44).
+
+       procedure division.
+       0000-main-logic.
+            perform  1000-initialize.
+            perform  2000-write-banner.
+            perform  3000-list-steps.
+            perform  9000-terminate.
             goback.
 
-....+.*A.1..B.+....2....+....3....+....4....+....5....+....6....+....7..
+      * pull today's run date and get the step roster ready.
+       1000-initialize.
+            accept   run-date from date yyyymmdd.
+            move     run-date to ed-run-date.
+            move     '110-calc  - CALCULATE CUT TICKET AREAS'
+                     to step-entry (1).
+            open     output startup-log-file.
+
+      * announce the job on the console and in the startup log.
+       2000-write-banner.
+            display  ' '.
+            display  'JOB ' job-name ' STARTING - RUN DATE '
+                     ed-run-date.
+            move     spaces to print-line.
+            string   'JOB '         delimited by size
+                     job-name       delimited by size
+                     ' STARTING - RUN DATE ' delimited by size
+                     ed-run-date    delimited by size
+                into print-line
+            end-string.
+            write    log-record from print-line.
+
+      * list every downstream step this job is about to run, on
+      * the console and in the startup log, before any of them
+      * actually execute.
+       3000-list-steps.
+            display  'STEPS TO RUN THIS JOB:'.
+            move     spaces to print-line.
+            move     'STEPS TO RUN THIS JOB:' to print-line.
+            write    log-record from print-line.
+            perform  3100-list-one-step varying step-count
+                     from 1 by 1 until step-count > 1.
+
+      * write one step's entry to both the console and the log.
+       3100-list-one-step.
+            display  '  ' step-entry (step-count).
+            move     spaces to print-line.
+            string   '  '                  delimited by size
+                     step-entry (step-count) delimited by size
+                into print-line
+            end-string.
+            write    log-record from print-line.
+
+      * close the log and let the real work begin.
+       9000-terminate.
+            close    startup-log-file.
+
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.

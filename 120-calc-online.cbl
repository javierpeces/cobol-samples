@@ -0,0 +1,160 @@
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
+      *
+      * Ad-hoc interactive area calculator for the shop floor.
+      *
+      * 110-calc handles the nightly batch of cut tickets, but every
+      * so often somebody just needs a single area figure right now
+      * and doesn't want to wait on the batch or drag a programmer
+      * into editing source for two numbers.  This program prompts
+      * an operator for a shape type and its dimensions, validates
+      * them the same way 110-calc does, and hands the good ones to
+      * 115-area-calc - the very same subprogram the batch run
+      * calls - so the two never disagree on a formula.
+      *
+      * Nothing keyed in here is logged to SHAPEAUD or rolled into
+      * any shift total; this is strictly a quick-answer tool, not
+      * a replacement for running tickets through the batch.
+      *
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
+       id division.
+         program-id. 120-calc-online.
+
+       environment division.
+
+       data division.
+          working-storage section.
+             01       online-ticket.
+                 copy dl100rec.
+
+             77       shape-area      picture 9(08)v99.
+             77       shape-return-code picture 9(02).
+                 88    shape-calc-ok                value 0.
+             77       ed-area         picture zz,zzz,zz9.99.
+
+             77       ticket-switch   picture x(01).
+                 88    ticket-valid                 value 'Y'.
+                 88    ticket-invalid               value 'N'.
+             77       reason-code     picture 9(02) value zero.
+                 88    reason-bad-shape             value 10.
+                 88    reason-dim-1-zero            value 05.
+                 88    reason-dim-2-zero            value 06.
+                 88    reason-dim-1-non-numeric     value 07.
+                 88    reason-dim-2-non-numeric     value 08.
+                 88    reason-overflow              value 20.
+             77       reason-desc     picture x(24).
+
+             77       more-switch     picture x(01) value 'Y'.
+                 88    more-requests                value 'Y'.
+
+       procedure division.
+       0000-main-logic.
+            perform  1000-initialize.
+            perform  2000-process-one-request until not more-requests.
+            perform  9000-terminate.
+            stop     run.
+
+      * one time banner for the session.
+       1000-initialize.
+            display  'CUT TICKET AREA CALCULATOR - AD HOC ENTRY'.
+            display  ' '.
+
+      * take one shape through the same edit and formula steps a
+      * batch ticket would go through, then show the operator the
+      * result right away.
+       2000-process-one-request.
+            perform  2100-accept-ticket.
+            perform  3000-edit-ticket.
+            if ticket-valid
+                call     '115-area-calc' using dl100-shape-type
+                         dl100-dim-1 dl100-dim-2 shape-area
+                         shape-return-code
+                if shape-calc-ok
+                    move    shape-area to ed-area
+                    display ' '
+                    display 'AREA: ' ed-area
+                else
+                    set     reason-overflow to true
+                    perform 3100-set-reason-description
+                    display ' '
+                    display '*** REJECTED - ' reason-desc
+                end-if
+            else
+                perform  3100-set-reason-description
+                display  ' '
+                display  '*** REJECTED - ' reason-desc
+            end-if.
+            display  ' '.
+            perform  2900-ask-another.
+
+      * prompt the operator for a shape type code and its
+      * dimensions - the shop floor's own T/R/C coding, same as a
+      * batch ticket carries.
+       2100-accept-ticket.
+            display  'SHAPE TYPE (T=TRIANGLE R=RECTANGLE C=CIRCLE): '
+                     with no advancing.
+            accept   dl100-shape-type.
+            display  'DIMENSION 1 (BASE/LENGTH/RADIUS)............: '
+                     with no advancing.
+            accept   dl100-dim-1.
+            display  'DIMENSION 2 (HEIGHT/WIDTH, 0 IF NOT USED)...: '
+                     with no advancing.
+            accept   dl100-dim-2.
+
+      * ask whether to key in another request, same loop style as
+      * the rest of this program's input prompts.
+       2900-ask-another.
+            display  'ANOTHER SHAPE? (Y/N)........................: '
+                     with no advancing.
+            accept   more-switch.
+
+      * edit the ticket before it ever reaches the area formula -
+      * the shape code must be one we recognize, a dimension that
+      * is supposed to be used had better be numeric, and a base,
+      * height or radius of zero can only produce a nonsense area.
+       3000-edit-ticket.
+            set      ticket-valid to true.
+            evaluate true
+                when not (dl100-triangle or dl100-rectangle
+                          or dl100-circle)
+                    set  ticket-invalid to true
+                    set  reason-bad-shape to true
+                when dl100-dim-1 not numeric
+                    set  ticket-invalid to true
+                    set  reason-dim-1-non-numeric to true
+                when dl100-dim-1 = zero
+                    set  ticket-invalid to true
+                    set  reason-dim-1-zero to true
+                when (dl100-triangle or dl100-rectangle)
+                        and dl100-dim-2 not numeric
+                    set  ticket-invalid to true
+                    set  reason-dim-2-non-numeric to true
+                when (dl100-triangle or dl100-rectangle)
+                        and dl100-dim-2 = zero
+                    set  ticket-invalid to true
+                    set  reason-dim-2-zero to true
+            end-evaluate.
+
+      * turn the reason code into operator-friendly text.
+       3100-set-reason-description.
+            evaluate true
+                when reason-bad-shape
+                    move 'UNRECOGNIZED SHAPE CODE' to reason-desc
+                when reason-dim-1-non-numeric
+                    move 'DIMENSION 1 NOT NUMERIC' to reason-desc
+                when reason-dim-1-zero
+                    move 'DIMENSION 1 IS ZERO    ' to reason-desc
+                when reason-dim-2-non-numeric
+                    move 'DIMENSION 2 NOT NUMERIC' to reason-desc
+                when reason-dim-2-zero
+                    move 'DIMENSION 2 IS ZERO    ' to reason-desc
+                when reason-overflow
+                    move 'AREA TOO LARGE TO FIT  ' to reason-desc
+                when other
+                    move 'UNKNOWN REASON          ' to reason-desc
+            end-evaluate.
+
+      * nothing to close - no files were ever opened.
+       9000-terminate.
+            display  'DONE.'.
+
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.

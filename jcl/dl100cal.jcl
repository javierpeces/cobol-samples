@@ -0,0 +1,61 @@
+//DL100CAL JOB (ACCTNO),'SHOP FLOOR CALC',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  DL100CAL - DAILY SHOP FLOOR CUT TICKET AREA CALCULATION
+//*
+//*  STEP010 PRINTS THE JOB-START BANNER (100-EMPTY) NAMING THE
+//*  STEPS ABOUT TO RUN.
+//*
+//*  STEP020 RUNS 110-CALC AGAINST THE DAY'S TICKET FILE.  IT
+//*  CHECKPOINTS ITSELF EVERY FEW TICKETS TO THE DL100CKP DATASET.
+//*  IF THE STEP ABENDS PARTWAY THROUGH, RESUBMIT THIS SAME JCL WITH
+//*  RESTART=STEP020 ADDED TO THE JOB CARD ABOVE - THAT SENDS JES
+//*  STRAIGHT BACK TO STEP020, AND 110-CALC PICKS UP WHERE THE LAST
+//*  CHECKPOINT LEFT OFF INSTEAD OF REPROCESSING THE WHOLE BATCH.
+//*  LEAVE RESTART= OFF THE ROUTINE NIGHTLY SUBMISSION - IT ONLY
+//*  BELONGS ON THE OPERATOR'S RESUBMIT-AFTER-A-FAILURE COPY OF THIS
+//*  JCL, NEVER ON THE CATALOGUED MEMBER ITSELF.  DISP=MOD ON THE
+//*  REPORT/ERROR/AUDIT DD'S IS WHAT LETS A RESTART EXTEND THOSE
+//*  DATASETS RATHER THAN RECREATING THEM; DL100CKP HOLDS ITS ONE
+//*  CHECKPOINT RECORD IN PLACE REGARDLESS (110-CALC OPENS IT I-O
+//*  AND REWRITES IT, SO DISP=MOD THERE JUST MEANS "KEEP USING THE
+//*  SAME CATALOGUED DATASET ACROSS RUNS").
+//*
+//*  DL100MAN IS OPTIONAL - IF THE CUTTING FLOOR HAS DROPPED OFF A
+//*  MANIFEST WITH THEIR EXPECTED TOTAL AREA, 110-CALC RECONCILES
+//*  THE SHIFT'S GRAND TOTAL AGAINST IT AT THE END OF THE RUN.  ON
+//*  A DAY WITH NO MANIFEST, OMIT THE DL100MAN DD ENTIRELY (OR CODE
+//*  IT DD DUMMY) - 110-CALC IS WRITTEN SELECT OPTIONAL AND SKIPS
+//*  RECONCILIATION RATHER THAN FAILING THE STEP.
+//*
+//*  STDENV SUPPLIES THE OPERATOR AND SHIFT IDENTIFICATION 110-CALC
+//*  STAMPS ONTO EVERY SHAPEAUD RECORD, AND THE CHECKPOINT INTERVAL
+//*  IT USES.  UPDATE DL100OPID/DL100SHIFT EACH SHIFT.  DL100JOBID IS
+//*  LEFT UNSET HERE ON PURPOSE - 110-CALC STAMPS EACH RUN'S AUDIT
+//*  RECORDS WITH A JOB ID IT BUILDS FROM THAT RUN'S OWN START DATE
+//*  AND TIME, SO EVERY SUBMISSION (INCLUDING A SAME-DAY RERUN) GETS
+//*  ITS OWN VALUE.  SET DL100JOBID HERE ONLY TO OVERRIDE THAT FOR A
+//*  SPECIAL OR MANUALLY LABELLED RUN.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=100-EMPTY
+//SYSOUT   DD  SYSOUT=*
+//DL100LOG DD  DSN=SHOP.DL100CAL.STARTLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//STEP020  EXEC PGM=110-CALC,COND=(0,NE,STEP010)
+//STDENV   DD  *
+DL100OPID=SHOPFLR
+DL100SHIFT=D1
+DL100CKPIV=10
+/*
+//SHAPEIN  DD  DSN=SHOP.SHAPE.INPUT,DISP=SHR
+//SHAPERPT DD  DSN=SHOP.CALC.REPORT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//SHAPEERR DD  DSN=SHOP.CALC.ERRORS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SHAPEAUD DD  DSN=SHOP.CALC.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//DL100CKP DD  DSN=SHOP.CALC.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//DL100MAN DD  DSN=SHOP.CALC.MANIFEST,DISP=SHR
+//SYSOUT   DD  SYSOUT=*

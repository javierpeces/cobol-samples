@@ -0,0 +1,71 @@
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
+      *
+      * Shared area-calculation logic for the shop floor cut
+      * tickets.  Called by both the nightly batch run (110-calc)
+      * and the interactive ad-hoc entry program (120-calc-online)
+      * so the two never drift apart on the formulas used.
+      *
+      * Passed a shape type code and up to two dimensions, returns
+      * the computed area plus a return code -
+      *    00  ok
+      *    10  shape type not recognized
+      *    20  area will not fit the result field (dims too large)
+      *
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
+       id division.
+         program-id. 115-area-calc.
+
+       environment division.
+
+       data division.
+          working-storage section.
+             77       circle-pi       picture 9(01)v9(5) value 3.14159.
+
+          linkage section.
+             01       calc-shape-type picture x(01).
+             01       calc-dim-1      picture 9(04).
+             01       calc-dim-2      picture 9(04).
+             01       calc-area       picture 9(08)v99.
+             01       calc-return-code picture 9(02).
+                 88   calc-ok                      value 0.
+                 88   calc-bad-shape               value 10.
+                 88   calc-bad-dims                value 20.
+
+       procedure division using calc-shape-type calc-dim-1
+                                 calc-dim-2 calc-area
+                                 calc-return-code.
+
+       0000-main-logic.
+            move     zero to calc-area.
+            set      calc-ok to true.
+            evaluate calc-shape-type
+                when 'T' perform 1000-calc-triangle
+                when 'R' perform 2000-calc-rectangle
+                when 'C' perform 3000-calc-circle
+                when other
+                         set calc-bad-shape to true
+            end-evaluate.
+            goback.
+
+      * area = base * height / 2.
+       1000-calc-triangle.
+            compute  calc-area = calc-dim-1 * calc-dim-2 / 2
+                     on size error
+                         set calc-bad-dims to true
+            end-compute.
+
+      * area = length * width.
+       2000-calc-rectangle.
+            compute  calc-area = calc-dim-1 * calc-dim-2
+                     on size error
+                         set calc-bad-dims to true
+            end-compute.
+
+      * area = pi * radius * radius.
+       3000-calc-circle.
+            compute  calc-area = circle-pi * calc-dim-1 * calc-dim-1
+                     on size error
+                         set calc-bad-dims to true
+            end-compute.
+
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.

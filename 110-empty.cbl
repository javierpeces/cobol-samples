@@ -11,39 +11,639 @@
       * - compute
       * - display
       *
+      * The shop floor sends over one cut ticket per shape, so this
+      * reads every ticket from an input file and prints the area
+      * for each one in turn.  Each ticket carries a shape type code
+      * (triangle, rectangle or circle) - the actual formula work is
+      * done by 115-area-calc so the batch run and the ad-hoc online
+      * entry program (120-calc-online) always agree on the math.
+      *
+      * Results are no longer just scrolled to the screen - they go
+      * to a paginated SHAPERPT report dataset the shift supervisor
+      * can print or archive.
+      *
+      * Every ticket is edited before it is ever handed to the area
+      * formula - an unrecognized shape code or a zero base/height/
+      * radius is rejected to the SHAPEERR listing with a reason
+      * code instead of being allowed to blow up the calculation.
+      *
+      * Every ticket worked also picks up an audit record - run
+      * date and time, operator id and job id, and the dimensions
+      * and area (or rejection) involved - so a later billing
+      * dispute can be reconstructed from SHAPEAUD for any past
+      * run, not just today's.
+      *
+      * The run checkpoints itself every DL100CKPIV tickets (ten,
+      * unless the JCL sets DL100CKPIV to something else) to
+      * DL100CKP - good and rejected counts both.  If a batch
+      * dies partway through, re-submitting the same job (see the
+      * DL100CAL JCL) picks back up right after the last checkpoint
+      * instead of reprocessing tickets that already made it onto
+      * the report.
+      *
+      * The report closes out with a running subtotal of area by
+      * shape type plus a grand total for the shift, so the report
+      * can be reconciled against the shift's production target
+      * without adding up every printed line by hand.  The
+      * checkpoint carries these totals too, so they stay right
+      * even across a restart.
+      *
+      * If the cutting floor has dropped off a DL100MAN manifest
+      * with their own expected total area and a tolerance, the
+      * grand total is reconciled against it at the end of the run
+      * and a variance outside tolerance is flagged right on the
+      * report.  No manifest on hand just means reconciliation is
+      * skipped for that run.
+      *
       *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
        id division.
          program-id. 110-calc.
 
        environment division.
+         input-output section.
+            file-control.
+               select ticket-file assign to "SHAPEIN"
+                      organization is line sequential.
+               select report-file assign to "SHAPERPT"
+                      organization is line sequential.
+               select error-file assign to "SHAPEERR"
+                      organization is line sequential.
+               select audit-file assign to "SHAPEAUD"
+                      organization is line sequential.
+               select checkpoint-file assign to "DL100CKP"
+                      organization is relative
+                      access mode is random
+                      relative key is ckp-relative-key
+                      file status is ckp-file-status.
+               select optional manifest-file assign to "DL100MAN"
+                      organization is line sequential
+                      file status is man-file-status.
 
        data division.
+          file section.
+             fd  ticket-file.
+                01  ticket-record.
+                    copy dl100rec.
+
+             fd  report-file.
+                01  report-record       picture x(132).
+
+             fd  error-file.
+                01  error-record        picture x(132).
+
+             fd  audit-file.
+                01  audit-record        picture x(132).
+
+             fd  checkpoint-file.
+                01  checkpoint-record.
+                    05  ckp-good-count      picture 9(05).
+                    05  ckp-error-count     picture 9(05).
+                    05  ckp-triangle-total  picture 9(10)v99.
+                    05  ckp-rectangle-total picture 9(10)v99.
+                    05  ckp-circle-total    picture 9(10)v99.
+                    05  ckp-grand-total     picture 9(10)v99.
+                    05  ckp-page-number     picture 9(04).
+                    05  ckp-line-count      picture 9(04).
+
+             fd  manifest-file.
+                01  manifest-record.
+                    copy dl100man.
+
           working-storage section.
-            77       message1       picture x(26)
-                     value 'Area of triangle with base'.
-      *                     ....+....1....+....2....+.
-            77       message2       picture x(10)
-                     value 'and height'.
-      *                     ....+....1
-            77       triang-base     picture 9(2).
-            77       triang-height   picture 9(2).
-            77       triang-area     picture 9(4).
-            77       triang-other    picture 9(4).
+             01  audit-fields.
+                 copy dl100aud.
+
+             77       run-operator-id picture x(08).
+             77       run-job-id      picture x(08).
+             77       run-start-date  picture 9(08).
+             77       run-start-time  picture 9(08).
+             77       run-shift-id    picture x(04).
+             77       shape-area      picture 9(08)v99.
+             77       shape-return-code picture 9(02).
+                 88    shape-calc-ok                value 0.
+             77       shape-desc      picture x(9).
+
+             77       ticket-switch   picture x(01).
+                 88    ticket-valid                 value 'Y'.
+                 88    ticket-invalid               value 'N'.
+             77       reason-code     picture 9(02) value zero.
+                 88    reason-bad-shape             value 10.
+                 88    reason-dim-1-zero            value 05.
+                 88    reason-dim-2-zero            value 06.
+                 88    reason-dim-1-non-numeric     value 07.
+                 88    reason-dim-2-non-numeric     value 08.
+                 88    reason-overflow              value 20.
+             77       reason-desc     picture x(24).
+
+             77       eof-switch      picture x(01) value 'N'.
+                 88   end-of-file                   value 'Y'.
+             77       record-count    picture 9(05) value zero.
+             77       error-count     picture 9(05) value zero.
+
+             77       triangle-total  picture 9(10)v99 value zero.
+             77       rectangle-total picture 9(10)v99 value zero.
+             77       circle-total    picture 9(10)v99 value zero.
+             77       grand-total     picture 9(10)v99 value zero.
+             77       ed-shape-total  picture zz,zzz,zzz,zz9.99.
+
+             77       man-file-status picture x(02) value '00'.
+             77       man-eof-switch  picture x(01).
+                 88    man-end-of-file              value 'Y'.
+             77       man-variance    picture s9(10)v99.
+             77       ed-man-control  picture zz,zzz,zzz,zz9.99.
+             77       ed-man-variance picture zz,zzz,zzz,zz9.99.
+
+             77       ckp-file-status picture x(02) value '00'.
+             77       ckp-relative-key picture 9(04) value 1.
+             77       ckp-record-switch picture x(01).
+                 88    ckp-record-exists            value 'Y'.
+                 88    ckp-record-absent            value 'N'.
+             77       ckp-interval    picture 9(05) value 10.
+             77       ckp-interval-parm picture x(05).
+             77       ckp-quotient    picture 9(05).
+             77       ckp-remainder   picture 9(05).
+             77       skip-count      picture 9(05) value zero.
+
+             77       page-number     picture 9(04) value zero.
+             77       line-count      picture 9(04) value zero.
+             77       lines-per-page  picture 9(04) value 40.
+             77       print-line      picture x(132).
+
+             77       ed-dim-1        picture zzz9.
+             77       ed-dim-2        picture zzz9.
+             77       ed-area         picture zz,zzz,zz9.99.
+             77       ed-page-number  picture zzz9.
+             77       ed-record-count picture zz,zz9.
+             77       ed-error-count  picture zz,zz9.
 
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
+      * mainline - open the files, work every ticket in the batch,
+      * then close up and finish off the report with a summary.
+      *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
        procedure division.
-            move     52 to triang-base.
-            move     22 to triang-height.
-            add       1 to triang-base.
-            subtract  1 from triang-height.
-            multiply triang-base by triang-height giving triang-area.
-            divide   triang-area by 2 giving triang-area.
-            display  message1 space triang-base space
-                     message2 space triang-height space
-                     'is' space triang-area.
-            compute  triang-other = triang-base * triang-area / 2.
-            display  message1 space triang-base space
-                     message2 space triang-height space
-                     'is' space triang-other.
+
+       0000-main-logic.
+            perform 1000-initialize.
+            perform 2000-process-one-record until end-of-file.
+            perform 9000-terminate.
             goback.
 
+      * read any checkpoint left behind by a prior run of this same
+      * job, open the files accordingly - fresh if this is a clean
+      * start, extending the existing report/error/audit datasets
+      * if we are restarting - then skip past the tickets that
+      * checkpoint already accounted for.
+       1000-initialize.
+            perform  1100-read-checkpoint.
+            if skip-count > zero
+                open extend report-file
+                open extend error-file
+                open extend audit-file
+            else
+                open output report-file
+                open output error-file
+                open output audit-file
+            end-if.
+            open     input ticket-file.
+            accept    run-operator-id from environment "DL100OPID".
+            if run-operator-id = spaces
+                move  'UNKNOWN' to run-operator-id
+            end-if.
+            accept    run-job-id from environment "DL100JOBID".
+            if run-job-id = spaces or run-job-id = 'UNKNOWN'
+      *        no operator override on hand - stamp a job id out of
+      *        this run's own start date and time so two runs (or a
+      *        same day rerun) never share one audit job id.
+                accept   run-start-date from date yyyymmdd
+                accept   run-start-time from time
+                move     spaces to run-job-id
+                string   run-start-date (5:4) delimited by size
+                         run-start-time (1:4) delimited by size
+                    into run-job-id
+                end-string
+            end-if.
+            accept    run-shift-id from environment "DL100SHIFT".
+            if run-shift-id = spaces
+                move  'UNKN' to run-shift-id
+            end-if.
+            accept    ckp-interval-parm from environment "DL100CKPIV".
+            if ckp-interval-parm is numeric
+                move  ckp-interval-parm to ckp-interval
+            end-if.
+            if ckp-interval = zero
+                move  10 to ckp-interval
+            end-if.
+            perform  1200-skip-processed-records.
+            perform  2100-read-next-record.
+
+      * pick up the good/rejected counts left by the last checkpoint,
+      * if any - an absent checkpoint dataset just means a clean
+      * start at ticket one.  the checkpoint dataset holds exactly
+      * one record, kept open in i-o mode for the rest of the run
+      * and rewritten in place at 7600-write-checkpoint, so there is
+      * never more than the latest checkpoint sitting in DL100CKP.
+       1100-read-checkpoint.
+            move     zero to record-count error-count skip-count
+                             ckp-good-count ckp-error-count
+                             ckp-triangle-total ckp-rectangle-total
+                             ckp-circle-total ckp-grand-total
+                             ckp-page-number ckp-line-count.
+            move     1 to ckp-relative-key.
+            set      ckp-record-absent to true.
+            open     i-o checkpoint-file.
+            if ckp-file-status = '00'
+                read checkpoint-file
+                    invalid key continue
+                end-read
+                if ckp-file-status = '00'
+                    set  ckp-record-exists to true
+                end-if
+            else
+                open   output checkpoint-file
+                close  checkpoint-file
+                open   i-o checkpoint-file
+            end-if.
+            move     ckp-good-count to record-count.
+            move     ckp-error-count to error-count.
+            move     ckp-triangle-total to triangle-total.
+            move     ckp-rectangle-total to rectangle-total.
+            move     ckp-circle-total to circle-total.
+            move     ckp-grand-total to grand-total.
+            move     ckp-page-number to page-number.
+            move     ckp-line-count to line-count.
+            compute  skip-count = record-count + error-count.
+
+      * skip past the tickets a prior run of this job already
+      * finished, so a restart never reprocesses them.
+       1200-skip-processed-records.
+            if skip-count > zero
+                perform 2100-read-next-record skip-count times
+            end-if.
+
+      * work one cut ticket - edit it first, and only hand good
+      * tickets to 115-area-calc for the area formula.  anything
+      * that fails the edit, or that the formula itself rejects,
+      * goes to the error listing with a reason code instead of
+      * landing on the report.
+       2000-process-one-record.
+            perform  3000-edit-ticket.
+            if ticket-valid
+                call     '115-area-calc' using dl100-shape-type
+                         dl100-dim-1 dl100-dim-2 shape-area
+                         shape-return-code
+                if shape-calc-ok
+                    perform 2200-set-shape-description
+                    perform 2300-accumulate-totals
+                    perform 6000-write-detail-line
+                    move    zero to reason-code
+                    perform 8000-write-audit-record
+                    add     1 to record-count
+                else
+                    set     reason-overflow to true
+                    perform 7000-write-error-line
+                    move    zero to shape-area
+                    perform 8000-write-audit-record
+                    add     1 to error-count
+                end-if
+            else
+                perform  7000-write-error-line
+                move     zero to shape-area
+                perform  8000-write-audit-record
+                add      1 to error-count
+            end-if.
+            perform  7500-checkpoint-if-due.
+            perform  2100-read-next-record.
+
+      * read the next ticket, flagging end-of-file when the shop
+      * floor's batch runs out of records.
+       2100-read-next-record.
+            read     ticket-file
+                at end set end-of-file to true
+            end-read.
+
+      * turn the one character shape code into a report-friendly
+      * description.
+       2200-set-shape-description.
+            evaluate true
+                when dl100-triangle  move 'TRIANGLE ' to shape-desc
+                when dl100-rectangle move 'RECTANGLE' to shape-desc
+                when dl100-circle    move 'CIRCLE   ' to shape-desc
+                when other           move 'UNKNOWN  ' to shape-desc
+            end-evaluate.
+
+      * roll this ticket's area into its shape's running subtotal
+      * and into the shift's grand total.
+       2300-accumulate-totals.
+            evaluate true
+                when dl100-triangle
+                    add  shape-area to triangle-total
+                when dl100-rectangle
+                    add  shape-area to rectangle-total
+                when dl100-circle
+                    add  shape-area to circle-total
+            end-evaluate.
+            add      shape-area to grand-total.
+
+      * edit the ticket before it ever reaches the area formula -
+      * the shape code must be one we recognize, a dimension that
+      * is supposed to be used had better be numeric, and a base,
+      * height or radius of zero can only produce a nonsense area.
+       3000-edit-ticket.
+            set      ticket-valid to true.
+            evaluate true
+                when not (dl100-triangle or dl100-rectangle
+                          or dl100-circle)
+                    set  ticket-invalid to true
+                    set  reason-bad-shape to true
+                when dl100-dim-1 not numeric
+                    set  ticket-invalid to true
+                    set  reason-dim-1-non-numeric to true
+                when dl100-dim-1 = zero
+                    set  ticket-invalid to true
+                    set  reason-dim-1-zero to true
+                when (dl100-triangle or dl100-rectangle)
+                        and dl100-dim-2 not numeric
+                    set  ticket-invalid to true
+                    set  reason-dim-2-non-numeric to true
+                when (dl100-triangle or dl100-rectangle)
+                        and dl100-dim-2 = zero
+                    set  ticket-invalid to true
+                    set  reason-dim-2-zero to true
+            end-evaluate.
+
+      * turn the reason code into report-friendly text for the
+      * error listing.
+       3100-set-reason-description.
+            evaluate true
+                when reason-bad-shape
+                    move 'UNKNOWN SHAPE TYPE'    to reason-desc
+                when reason-dim-1-non-numeric
+                    move 'BASE/RADIUS NOT NUMERIC' to reason-desc
+                when reason-dim-1-zero
+                    move 'BASE/RADIUS IS ZERO'   to reason-desc
+                when reason-dim-2-non-numeric
+                    move 'HEIGHT/WIDTH NOT NUMERIC' to reason-desc
+                when reason-dim-2-zero
+                    move 'HEIGHT/WIDTH IS ZERO'  to reason-desc
+                when reason-overflow
+                    move 'CALCULATION OVERFLOW'  to reason-desc
+                when other
+                    move 'UNKNOWN REASON'        to reason-desc
+            end-evaluate.
+
+      * print one detail line, heading up a fresh page first if the
+      * current page is full (or this is the very first line).  the
+      * shape name lines up under the SHAPE heading, and each
+      * dimension and the area line up under their own headings
+      * from 6100-write-page-header, instead of carrying their own
+      * repeated labels.
+       6000-write-detail-line.
+            if line-count >= lines-per-page or page-number = zero
+                perform 6100-write-page-header
+            end-if.
+            move     dl100-dim-1 to ed-dim-1.
+            move     dl100-dim-2 to ed-dim-2.
+            move     shape-area  to ed-area.
+            move     spaces to print-line.
+            move     shape-desc  to print-line (1:9).
+            move     ed-dim-1    to print-line (12:4).
+            move     ed-dim-2    to print-line (22:4).
+            move     ed-area     to print-line (32:13).
+            write    report-record from print-line.
+            add      1 to line-count.
+
+      * start a new page - report title line plus a column heading
+      * line - and reset the page's line count.
+       6100-write-page-header.
+            add      1 to page-number.
+            move     page-number to ed-page-number.
+            move     spaces to print-line.
+            string   'SHOP FLOOR CUT TICKET AREA REPORT'
+                                         delimited by size
+                     '          PAGE '   delimited by size
+                     ed-page-number      delimited by size
+                into print-line
+            end-string.
+            write    report-record from print-line.
+            move     spaces to print-line.
+            string   'SHAPE      DIM1      DIM2      AREA'
+                                         delimited by size
+                into print-line
+            end-string.
+            write    report-record from print-line.
+            move     zero to line-count.
+
+      * print one error listing line for a rejected ticket.
+       7000-write-error-line.
+            perform  3100-set-reason-description.
+            move     dl100-dim-1 to ed-dim-1.
+            move     dl100-dim-2 to ed-dim-2.
+            move     spaces to print-line.
+            string   'SHAPE '          delimited by size
+                     dl100-shape-type  delimited by size
+                     '  DIM1 '         delimited by size
+                     ed-dim-1          delimited by size
+                     '  DIM2 '         delimited by size
+                     ed-dim-2          delimited by size
+                     '  REASON '       delimited by size
+                     reason-desc       delimited by size
+                into print-line
+            end-string.
+            write    error-record from print-line.
+
+      * every ckp-interval tickets, drop a fresh checkpoint so a
+      * restart never has to go back further than that.
+       7500-checkpoint-if-due.
+            compute  ckp-quotient = record-count + error-count.
+            divide   ckp-quotient by ckp-interval
+                     giving ckp-quotient remainder ckp-remainder.
+            if ckp-remainder = zero
+                perform 7600-write-checkpoint
+            end-if.
+
+      * rewrite the one checkpoint record in place with the current
+      * good and rejected counts.  checkpoint-file stays open for
+      * the whole run, so this is a true replace, not an append.
+       7600-write-checkpoint.
+            move     record-count to ckp-good-count.
+            move     error-count to ckp-error-count.
+            move     triangle-total to ckp-triangle-total.
+            move     rectangle-total to ckp-rectangle-total.
+            move     circle-total to ckp-circle-total.
+            move     grand-total to ckp-grand-total.
+            move     page-number to ckp-page-number.
+            move     line-count to ckp-line-count.
+            move     1 to ckp-relative-key.
+            if ckp-record-exists
+                rewrite checkpoint-record
+            else
+                write    checkpoint-record
+                set      ckp-record-exists to true
+            end-if.
+
+      * write one audit record for the ticket just worked - who ran
+      * it, when, and the dimensions, area and reason code involved.
+       8000-write-audit-record.
+            accept   dl100-aud-date from date yyyymmdd.
+            accept   dl100-aud-time from time.
+            move     run-operator-id  to dl100-aud-operator.
+            move     run-job-id       to dl100-aud-job-id.
+            move     dl100-shape-type to dl100-aud-shape-type.
+            move     dl100-dim-1      to dl100-aud-dim-1.
+            move     dl100-dim-2      to dl100-aud-dim-2.
+            move     shape-area       to dl100-aud-area.
+            move     reason-code      to dl100-aud-reason-code.
+            move     spaces to print-line.
+            string   dl100-aud-date       delimited by size
+                     ' '                  delimited by size
+                     dl100-aud-time       delimited by size
+                     '  OPER '            delimited by size
+                     dl100-aud-operator   delimited by size
+                     '  JOB '             delimited by size
+                     dl100-aud-job-id     delimited by size
+                     '  SHAPE '           delimited by size
+                     dl100-aud-shape-type delimited by size
+                     '  DIM1 '            delimited by size
+                     dl100-aud-dim-1      delimited by size
+                     '  DIM2 '            delimited by size
+                     dl100-aud-dim-2      delimited by size
+                     '  AREA '            delimited by size
+                     dl100-aud-area       delimited by size
+                     '  REASON '          delimited by size
+                     dl100-aud-reason-code delimited by size
+                into print-line
+            end-string.
+            write    audit-record from print-line.
+
+      * check the grand total just run against the cutting floor's
+      * manifest control figure, if one was supplied, and flag it
+      * on the report when the variance is outside tolerance.  a
+      * manifest dataset that exists but is empty - the floor's
+      * drop job runs every day whether or not it has anything to
+      * flag - is treated exactly like no manifest at all, not as
+      * an error.
+       8600-reconcile-manifest.
+            move     'N' to man-eof-switch.
+            open     input manifest-file.
+            if man-file-status = '00'
+                read manifest-file
+                    at end set man-end-of-file to true
+                end-read
+                close manifest-file
+            else
+                set      man-end-of-file to true
+            end-if.
+            if man-end-of-file
+                move     spaces to print-line
+                string   'MANIFEST RECONCILIATION SKIPPED - '
+                                              delimited by size
+                         'NO MANIFEST SUPPLIED'
+                                              delimited by size
+                    into print-line
+                end-string
+                write    report-record from print-line
+            else
+                compute  man-variance =
+                         grand-total - dl100-man-control-area
+                if man-variance < zero
+                    compute man-variance = man-variance * -1
+                end-if
+                move     dl100-man-control-area to ed-man-control
+                move     man-variance to ed-man-variance
+                move     spaces to print-line
+                if man-variance > dl100-man-tolerance
+                    string 'MANIFEST VARIANCE - CONTROL '
+                                              delimited by size
+                           ed-man-control     delimited by size
+                           '  DIFF '          delimited by size
+                           ed-man-variance    delimited by size
+                           '  *** OUT OF TOLERANCE ***'
+                                              delimited by size
+                        into print-line
+                    end-string
+                else
+                    string 'MANIFEST RECONCILED - CONTROL '
+                                              delimited by size
+                           ed-man-control     delimited by size
+                           '  DIFF '          delimited by size
+                           ed-man-variance    delimited by size
+                           '  WITHIN TOLERANCE'
+                                              delimited by size
+                        into print-line
+                    end-string
+                end-if
+                write    report-record from print-line
+            end-if.
+
+      * close the ticket file and finish the report off with the
+      * shift's per-shape subtotals, the grand total area, and a
+      * one line summary of how many tickets were processed, then
+      * close up the error listing too.
+       9000-terminate.
+            close    ticket-file.
+            move     spaces to print-line.
+            string   'SHIFT '      delimited by size
+                     run-shift-id  delimited by size
+                     ' SUMMARY'    delimited by size
+                into print-line
+            end-string.
+            write    report-record from print-line.
+            move     triangle-total to ed-shape-total.
+            move     spaces to print-line.
+            string   'TRIANGLE  SUBTOTAL AREA: ' delimited by size
+                     ed-shape-total              delimited by size
+                into print-line
+            end-string.
+            write    report-record from print-line.
+            move     rectangle-total to ed-shape-total.
+            move     spaces to print-line.
+            string   'RECTANGLE SUBTOTAL AREA: ' delimited by size
+                     ed-shape-total              delimited by size
+                into print-line
+            end-string.
+            write    report-record from print-line.
+            move     circle-total to ed-shape-total.
+            move     spaces to print-line.
+            string   'CIRCLE    SUBTOTAL AREA: ' delimited by size
+                     ed-shape-total              delimited by size
+                into print-line
+            end-string.
+            write    report-record from print-line.
+            move     grand-total to ed-shape-total.
+            move     spaces to print-line.
+            string   'GRAND TOTAL AREA:       ' delimited by size
+                     ed-shape-total              delimited by size
+                into print-line
+            end-string.
+            write    report-record from print-line.
+            perform  8600-reconcile-manifest.
+            move     record-count to ed-record-count.
+            move     spaces to print-line.
+            string   'CUT TICKETS PROCESSED: ' delimited by size
+                     ed-record-count           delimited by size
+                into print-line
+            end-string.
+            write    report-record from print-line.
+            close    report-file.
+            move     error-count to ed-error-count.
+            move     spaces to print-line.
+            string   'CUT TICKETS REJECTED: '  delimited by size
+                     ed-error-count            delimited by size
+                into print-line
+            end-string.
+            write    error-record from print-line.
+            close    error-file.
+            close    audit-file.
+            move     zero to ckp-good-count ckp-error-count
+                             ckp-triangle-total ckp-rectangle-total
+                             ckp-circle-total ckp-grand-total
+                             ckp-page-number ckp-line-count.
+            move     1 to ckp-relative-key.
+            if ckp-record-exists
+                rewrite checkpoint-record
+            else
+                write    checkpoint-record
+            end-if.
+            close    checkpoint-file.
+
       *A.1.B..+....2....+....3....+....4....+....5....+....6....+....7.
